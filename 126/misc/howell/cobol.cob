@@ -1,54 +1,655 @@
-      * Sample COBOL program
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Decimal.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  I PIC S9(8) COMP.
-       01  J PIC S9(8)V9(2) COMP-3.
-       01  WS-OUT-REC.
-         10 OUT-I PIC ZZZZZZZ.99.
-         10 filler pic x(5) value spaces.
-         10 OUT-J PIC ------9.99.
-       PROCEDURE DIVISION.
-       DISPLAY "Hello World!".
-
-           Move 12.34 to J.
-           Display "first Test------- J = ", J.
-           Perform Test-Paragraph through Test-Paragraph-Exit
-                   varying I from 3 by -1 until I < 1.
-
-           MOVE -2 TO I.
-           MOVE 99 TO J.
-           Display "second Test------- J = ", J.
-           MOVE I to OUT-I.
-           MOVE J to OUT-J.
-           DISPLAY "I = ", I, " J = ", J.
-           display WS-OUT-REC.
-           DISPLAY "Still there?".
-
-           COMPUTE J = J / I.
-           MOVE I to OUT-I.
-           MOVE J to OUT-J.
-           DISPLAY "I = ", I, " J = ", J.
-           display WS-OUT-REC.
-           DISPLAY "Still there?".
-
-           MOVE 0 TO I.
-           COMPUTE J = J / I.
-           DISPLAY "I = ", I, " J = ", J.
-           display WS-OUT-REC.
-           DISPLAY "WOW!".
-       STOP RUN.
-
-       Test-Paragraph.
-
-           COMPUTE J = J / I.
-           MOVE I to OUT-I.
-           MOVE J to OUT-J.
-           DISPLAY "I = ", I, " J = ", J.
-           display WS-OUT-REC.
-       Test-Paragraph-Exit.
-           EXIT.
-
+000100*****************************************************************
+000110*                                                               *
+000120* PROGRAM-ID : DECIMAL                                         *
+000130* AUTHOR     : R. HOWELL                                       *
+000140* INSTALLATION : LINUX GAZETTE DATA CENTER                     *
+000150* DATE-WRITTEN : 01/15/2003                                    *
+000160* DATE-COMPILED:                                               *
+000170*                                                               *
+000180* REMARKS    : SAMPLE DIVISION PROGRAM.  EXERCISES COMP-3      *
+000190*              DIVISION WITH A FEW ILLUSTRATIVE SCENARIOS.     *
+000200*                                                               *
+000210*---------------------------------------------------------------*
+000220* MODIFICATION HISTORY                                         *
+000230*---------------------------------------------------------------*
+000240* DATE       INIT DESCRIPTION                                  *
+000250*---------------------------------------------------------------*
+000260* 01/15/2003 RH   ORIGINAL PROGRAM.                             *
+000270* 03/03/2026 RH   RESTRUCTURED THE FIXED THREE-RECORD LOOP TEST *
+000280*                 TO READ I/J PAIRS FROM TRANS-FILE SO A FULL   *
+000290*                 DAY'S TRANSACTION VOLUME CAN BE RUN THROUGH    *
+000300*                 TEST-PARAGRAPH.                               *
+000310* 03/10/2026 RH   TRAPPED THE DIVIDE-BY-ZERO IN THE LAST TEST   *
+000320*                 BLOCK WITH ON SIZE ERROR INSTEAD OF LETTING   *
+000330*                 IT ABEND THE RUN; SET A NON-ZERO RETURN CODE. *
+000340* 03/17/2026 RH   ADDED REPORT-FILE SO EACH TRANSACTION'S       *
+000350*                 OUT-I/OUT-J LINE IS ARCHIVED, NOT JUST        *
+000360*                 DISPLAYED TO SYSOUT.                          *
+000370* 03/24/2026 RH   ADDED A RECORD-COUNT/J-TOTAL TRAILER AFTER    *
+000380*                 THE TRANSACTION LOOP, REPEATED AT END OF JOB, *
+000390*                 TO RECONCILE AGAINST INPUT VOLUME.            *
+000400* 03/31/2026 RH   WIDENED J (AND OUT-J/TR-J TO MATCH) SO LARGER *
+000410*                 DIVISIONS DO NOT TRUNCATE; ADDED AN ON SIZE   *
+000420*                 ERROR BRANCH SO A RESULT THAT STILL DOES NOT  *
+000430*                 FIT PRODUCES A VISIBLE MESSAGE INSTEAD OF A   *
+000440*                 QUIETLY WRONG FIGURE.                        *
+000450* 04/07/2026 RH   ADDED GL-EXTRACT-FILE (GLEXTRC COPYBOOK) SO   *
+000460*                 EVERY COMPUTED J VALUE FEEDS THE GENERAL      *
+000470*                 LEDGER LOAD JOB WITHOUT HAND-TRANSCRIBING     *
+000480*                 FIGURES OUT OF SYSOUT.                        *
+000490* 04/14/2026 RH   MOVED THE HARD-CODED SCENARIO VALUES (12.34,  *
+000500*                 -2, 99) TO A PARM CONTROL CARD SO OPERATORS   *
+000510*                 CAN POINT A RUN AT NEW VALUES WITHOUT A       *
+000520*                 RECOMPILE; DEFAULTS MATCH THE OLD LITERALS SO *
+000530*                 A MISSING CARD REPRODUCES TODAY'S BEHAVIOR.   *
+000540* 04/21/2026 RH   ADDED AN APPEND-ONLY AUDIT-FILE.  EVERY       *
+000550*                 COMPUTE J = J / I -- INCLUDING THE ZERO-      *
+000560*                 DIVIDE AND SIZE-ERROR CASES -- NOW LOGS ITS   *
+000570*                 INPUTS, RESULT AND A JOB-ID/TIMESTAMP FOR     *
+000580*                 LATER AUDIT.                                  *
+000590* 05/05/2026 RH   ADDED AN EDIT STEP AHEAD OF TEST-PARAGRAPH'S  *
+000600*                 COMPUTE THAT CHECKS TR-I <> 0 AND TR-J        *
+000610*                 AGAINST THE PARM-SUPPLIED RANGE, REJECTING    *
+000620*                 BAD RECORDS TO SUSPENSE-FILE WITH A REASON    *
+000630*                 CODE INSTEAD OF LETTING THEM REACH THE        *
+000640*                 COMPUTE.                                      *
+000650* 05/12/2026 RH   GUARDED THE SECOND TEST'S COMPUTE J = J / I   *
+000660*                 WITH ON SIZE ERROR LIKE EVERY OTHER COMPUTE   *
+000670*                 IN THE PROGRAM, SINCE WS-SCEN2-I IS NOW        *
+000680*                 OPERATOR-SETTABLE FROM THE PARM CARD; ALSO     *
+000690*                 OPENED REPORT-FILE/GL-EXTRACT-FILE FOR THE     *
+000700*                 WHOLE RUN (NOT JUST THE TRANS-FILE LOOP) SO    *
+000710*                 THE SECOND TEST ALSO ARCHIVES ITS RESULT ON A  *
+000720*                 SUCCESSFUL COMPUTE; WIDENED REPORT-REC SO THE  *
+000730*                 TRAILER LINE NO LONGER TRUNCATES.              *
+000740* 05/19/2026 RH   WIDENED TRL-J-TOTAL TO 13 DIGITS TO MATCH      *
+000750*                 WS-J-TOTAL'S PIC S9(14) INSTEAD OF QUIETLY      *
+000760*                 DROPPING THE HIGH-ORDER DIGIT; NOW WRITES THE   *
+000770*                 END-OF-JOB TRAILER TO REPORT-FILE, NOT JUST     *
+000780*                 DISPLAY; REMOVED THE UNREACHABLE "OK" BRANCH    *
+000790*                 AFTER ZERO-DIVIDE-TEST'S COMPUTE -- I IS ALWAYS *
+000800*                 ZERO THERE SO THAT CODE COULD NEVER RUN; AND    *
+000810*                 RENUMBERED THE SEQUENCE COLUMN AND REORDERED    *
+000820*                 THE PARAGRAPHS BELOW SO BOTH RUN IN ASCENDING   *
+000830*                 NUMERIC ORDER.                                 *
+000840* 05/26/2026 RH   DROPPED THE DEAD "FIRST TEST" MOVE/DISPLAY AND *
+000850*                 WS-SCEN1-J/PARM-SCEN1-J PLUMBING -- EVER SINCE  *
+000860*                 THE OLD FIXED THREE-RECORD LOOP BECAME TRANS-   *
+000870*                 FILE-DRIVEN, 1200-TEST-PARAGRAPH-DRIVER MOVES   *
+000880*                 TR-I/TR-J INTO I/J BEFORE TEST-PARAGRAPH EVER    *
+000890*                 RUNS, SO THAT SEED VALUE WAS NEVER ACTUALLY     *
+000900*                 USED; ALSO GAVE ADD J TO WS-J-TOTAL AN ON SIZE  *
+000910*                 ERROR TRAP LIKE EVERY OTHER ARITHMETIC          *
+000920*                 STATEMENT IN THE PROGRAM, SO A CONTROL TOTAL    *
+000930*                 THAT OVERFLOWS RAISES A FLAG INSTEAD OF         *
+000940*                 RECONCILING WRONG; AND DROPPED THE VALUE        *
+000950*                 CLAUSES ON GLEXTRC'S GL-REC-TYPE/GL-JOB-ID      *
+000960*                 FILE SECTION ITEMS, WHICH ARE NOT MEANINGFUL    *
+000970*                 PAST INITIAL PROGRAM LOAD AND ARE REDUNDANT     *
+000980*                 WITH 1600-WRITE-GL-EXTRACT'S EXPLICIT MOVEs.    *
+000990* 06/02/2026 RH   ADDED CHECKPOINT-FILE, WRITTEN EVERY             *
+001000*                 WS-CKPT-INTERVAL TRANS-FILE RECORDS SO AN        *
+001010*                 OPERATOR CAN SEE HOW FAR A RUN GOT BEFORE AN     *
+001020*                 ABEND OR CANCEL, AND A PARM-RESTART-POINT FIELD  *
+001030*                 (REUSING THE 9 BYTES FREED UP WHEN PARM-SCEN1-J  *
+001040*                 WAS RETIRED) SO A RERUN CAN SKIP STRAIGHT PAST   *
+001050*                 THE RECORDS ALREADY COMPUTED INSTEAD OF          *
+001060*                 REPROCESSING THE WHOLE FILE AND BLOWING THE      *
+001070*                 BATCH WINDOW.                                    *
+001080*****************************************************************
+001090 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. DECIMAL.
+001110 AUTHOR. R. HOWELL.
+001120 INSTALLATION. LINUX GAZETTE DATA CENTER.
+001130 DATE-WRITTEN. 01/15/2003.
+001140 DATE-COMPILED.
+001150 ENVIRONMENT DIVISION.
+001160 INPUT-OUTPUT SECTION.
+001170 FILE-CONTROL.
+001180     SELECT TRANS-FILE ASSIGN TO TRANSIN
+001190         ORGANIZATION IS SEQUENTIAL.
+001200     SELECT REPORT-FILE ASSIGN TO RPTOUT
+001210         ORGANIZATION IS SEQUENTIAL.
+001220     SELECT GL-EXTRACT-FILE ASSIGN TO GLXOUT
+001230         ORGANIZATION IS SEQUENTIAL.
+001240     SELECT PARM-FILE ASSIGN TO PARMIN
+001250         ORGANIZATION IS SEQUENTIAL.
+001260     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+001270         ORGANIZATION IS SEQUENTIAL.
+001280     SELECT SUSPENSE-FILE ASSIGN TO SUSPOUT
+001290         ORGANIZATION IS SEQUENTIAL.
+001300     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+001310         ORGANIZATION IS SEQUENTIAL.
+001320 DATA DIVISION.
+001330 FILE SECTION.
+001340*---------------------------------------------------------------*
+001350* TRANS-FILE HOLDS ONE I/J PAIR PER RECORD, IN THE SAME         *
+001360* PICTURE LAYOUT AS WS-OUT-REC BELOW.                           *
+001370*---------------------------------------------------------------*
+001380 FD  TRANS-FILE
+001390     RECORDING MODE IS F.
+001400 01  TRANS-REC.
+001410     05  TR-I                    PIC S9(08).
+001420     05  FILLER                  PIC X(05).
+001430     05  TR-J                    PIC S9(12)V9(04).
+001440     05  FILLER                  PIC X(05).
+001450*---------------------------------------------------------------*
+001460* REPORT-FILE IS THE ARCHIVE COPY OF EVERY OUT-I/OUT-J LINE,    *
+001470* HEADED WITH THE RUN DATE, SO A DISPUTED FIGURE CAN BE PULLED  *
+001480* WEEKS LATER WITHOUT DIGGING THROUGH SYSOUT.                   *
+001490*---------------------------------------------------------------*
+001500 FD  REPORT-FILE
+001510     RECORDING MODE IS F.
+001520 01  REPORT-REC                  PIC X(126).
+001530*---------------------------------------------------------------*
+001540* GL-EXTRACT-FILE FEEDS THE GENERAL LEDGER LOAD JOB.  LAYOUT IS *
+001550* THE GLEXTRC COPYBOOK SO THE GL LOAD JOB STAYS IN SYNC WITH    *
+001560* WHAT DECIMAL WRITES.                                          *
+001570*---------------------------------------------------------------*
+001580 FD  GL-EXTRACT-FILE
+001590     RECORDING MODE IS F.
+001600     COPY GLEXTRC.
+001610*---------------------------------------------------------------*
+001620* PARM-FILE IS THE OPERATOR CONTROL CARD.  IT CARRIES THE       *
+001630* SCENARIO SEED VALUES THAT USED TO BE LITERALS IN THE          *
+001640* PROCEDURE DIVISION, PLUS THE J-RANGE EDIT BOUNDS.  A MISSING  *
+001650* CARD FALLS BACK TO THE WORKING-STORAGE DEFAULTS BELOW.        *
+001660*---------------------------------------------------------------*
+001670 FD  PARM-FILE
+001680     RECORDING MODE IS F.
+001690 01  PARM-REC.
+001700     05  PARM-JOB-ID             PIC X(08).
+001710     05  PARM-RESTART-POINT      PIC S9(09).
+001720     05  PARM-SCEN2-I            PIC S9(08).
+001730     05  PARM-SCEN2-J            PIC S9(07)V9(02).
+001740     05  PARM-J-LOW-RANGE        PIC S9(12)V9(04).
+001750     05  PARM-J-HIGH-RANGE       PIC S9(12)V9(04).
+001760     05  FILLER                  PIC X(040).
+001770*---------------------------------------------------------------*
+001780* AUDIT-FILE IS THE APPEND-ONLY LOG OF EVERY COMPUTE J = J / I  *
+001790* -- ITS INPUTS, ITS RESULT, AND A JOB-ID/TIMESTAMP -- SO A     *
+001800* DISPUTED FIGURE CAN BE TRACED BACK TO THE RUN THAT PRODUCED   *
+001810* IT.  OPENED EXTEND; THE JCL STREAM KEEPS IT CATALOGED ACROSS  *
+001820* RUNS (DISP=MOD).                                              *
+001830*---------------------------------------------------------------*
+001840 FD  AUDIT-FILE
+001850     RECORDING MODE IS F.
+001860 01  AUDIT-REC                   PIC X(092).
+001870*---------------------------------------------------------------*
+001880* SUSPENSE-FILE HOLDS TRANS-FILE RECORDS REJECTED BY THE EDIT   *
+001890* STEP (I = ZERO OR J OUTSIDE THE PARM-SUPPLIED RANGE), WITH A  *
+001900* REASON CODE, SO THEY ARE WORKED THE SAME WAY AS REJECTS FROM  *
+001910* OUR OTHER BATCH EDITS.                                        *
+001920*---------------------------------------------------------------*
+001930 FD  SUSPENSE-FILE
+001940     RECORDING MODE IS F.
+001950 01  SUSPENSE-REC                PIC X(080).
+001960*---------------------------------------------------------------*
+001970* CHECKPOINT-FILE IS WRITTEN EVERY WS-CKPT-INTERVAL TRANS-FILE   *
+001980* RECORDS PROCESSED SO AN OPERATOR CAN TELL, FROM THE LAST       *
+001990* RECORD WRITTEN, HOW FAR A RUN GOT BEFORE AN ABEND OR CANCEL,   *
+002000* AND FEED THAT RECORD COUNT BACK IN AS PARM-RESTART-POINT ON    *
+002010* THE RERUN SO THE ALREADY-PROCESSED RECORDS ARE SKIPPED RATHER  *
+002020* THAN REPROCESSED.                                              *
+002030*---------------------------------------------------------------*
+002040 FD  CHECKPOINT-FILE
+002050     RECORDING MODE IS F.
+002060 01  CHECKPOINT-REC.
+002070     05  CKPT-JOB-ID             PIC X(08).
+002080     05  FILLER                  PIC X(02)       VALUE SPACES.
+002090     05  CKPT-DATE               PIC 9(08).
+002100     05  FILLER                  PIC X(02)       VALUE SPACES.
+002110     05  CKPT-TIME               PIC 9(08).
+002120     05  FILLER                  PIC X(02)       VALUE SPACES.
+002130     05  CKPT-RECORDS-READ       PIC 9(09).
+002140     05  FILLER                  PIC X(041)      VALUE SPACES.
+002150 WORKING-STORAGE SECTION.
+002160*---------------------------------------------------------------*
+002170* SWITCHES                                                      *
+002180*---------------------------------------------------------------*
+002190 01  WS-SWITCHES.
+002200     05  WS-TRANS-EOF-SW         PIC X(01)       VALUE 'N'.
+002210         88  WS-TRANS-EOF                        VALUE 'Y'.
+002220     05  WS-PARM-EOF-SW          PIC X(01)       VALUE 'N'.
+002230         88  WS-PARM-EOF                         VALUE 'Y'.
+002240     05  WS-REJECT-SW            PIC X(01)       VALUE 'N'.
+002250         88  WS-RECORD-REJECTED                  VALUE 'Y'.
+002260 01  WS-REJECT-REASON            PIC X(02).
+002270     88  WS-REASON-ZERO-DIVISOR               VALUE '01'.
+002280     88  WS-REASON-J-RANGE                    VALUE '02'.
+002290*---------------------------------------------------------------*
+002300* SCENARIO SEED VALUES -- READ FROM PARM-FILE WHEN SUPPLIED;    *
+002310* OTHERWISE THESE DEFAULTS REPRODUCE THE ORIGINAL LITERALS.     *
+002320*---------------------------------------------------------------*
+002330 01  WS-JOB-ID                   PIC X(08)       VALUE SPACES.
+002340 01  WS-SCEN2-I                  PIC S9(08)      VALUE -2.
+002350 01  WS-SCEN2-J                  PIC S9(07)V9(02) VALUE 99.
+002360 01  WS-J-LOW-RANGE              PIC S9(12)V9(04)
+002370                                     VALUE -99999999.9999.
+002380 01  WS-J-HIGH-RANGE             PIC S9(12)V9(04)
+002390                                     VALUE 99999999.9999.
+002400 01  I                           PIC S9(08) COMP.
+002410 01  J                           PIC S9(12)V9(04) COMP-3.
+002420 01  WS-OUT-REC.
+002430     10  OUT-I                   PIC ZZZZZZZ.99.
+002440     10  FILLER                  PIC X(05)       VALUE SPACES.
+002450     10  OUT-J                   PIC -----------9.9999.
+002460*---------------------------------------------------------------*
+002470* REPORT-FILE WORK AREAS                                       *
+002480*---------------------------------------------------------------*
+002490 01  WS-RUN-DATE                 PIC 9(08).
+002500 01  WS-RPT-HEADING-1.
+002510     05  FILLER                  PIC X(025)
+002520             VALUE "DECIMAL DIVISION REPORT".
+002530     05  FILLER                  PIC X(010)
+002540             VALUE "RUN DATE: ".
+002550     05  RPT-RUN-DATE            PIC 9(08).
+002560     05  FILLER                  PIC X(037)      VALUE SPACES.
+002570 01  WS-RPT-HEADING-2.
+002580     05  FILLER                  PIC X(007)      VALUE "OUT-I".
+002590     05  FILLER                  PIC X(012)      VALUE SPACES.
+002600     05  FILLER                  PIC X(007)      VALUE "OUT-J".
+002610     05  FILLER                  PIC X(054)      VALUE SPACES.
+002620*---------------------------------------------------------------*
+002630* CONTROL TOTALS -- RECONCILED AGAINST THE TRANS-FILE INPUT     *
+002640* VOLUME AT THE END OF EACH RUN.                                *
+002650*---------------------------------------------------------------*
+002660 01  WS-COUNTERS.
+002670     05  WS-RECORDS-READ         PIC S9(08) COMP  VALUE ZERO.
+002680     05  WS-RECORDS-COMPUTED     PIC S9(08) COMP  VALUE ZERO.
+002690     05  WS-RECORDS-REJECTED     PIC S9(08) COMP  VALUE ZERO.
+002700     05  WS-J-TOTAL              PIC S9(14)V9(04) COMP-3
+002710                                                  VALUE ZERO.
+002720*---------------------------------------------------------------*
+002730* CHECKPOINT/RESTART CONTROLS.  WS-RESTART-POINT IS THE         *
+002740* RECORD COUNT TO SKIP TO ON A RERUN (FROM PARM-RESTART-POINT,  *
+002750* ZERO MEANS START AT RECORD ONE).  WS-CKPT-INTERVAL IS HOW     *
+002760* OFTEN A CHECKPOINT RECORD IS WRITTEN WHILE DRIVING TRANS-FILE.*
+002770*---------------------------------------------------------------*
+002780 01  WS-RESTART-POINT            PIC S9(09) COMP  VALUE ZERO.
+002790 01  WS-CKPT-CONTROLS.
+002800     05  WS-CKPT-INTERVAL        PIC S9(08) COMP  VALUE 1000.
+002810     05  WS-CKPT-QUOTIENT        PIC S9(08) COMP  VALUE ZERO.
+002820     05  WS-CKPT-REMAINDER       PIC S9(08) COMP  VALUE ZERO.
+002830 01  WS-RPT-TRAILER.
+002840     05  FILLER                  PIC X(018)
+002850             VALUE "RECORDS READ     ".
+002860     05  TRL-RECORDS-READ        PIC ZZZZZZZ9.
+002870     05  FILLER                  PIC X(003)      VALUE SPACES.
+002880     05  FILLER                  PIC X(018)
+002890             VALUE "RECORDS COMPUTED ".
+002900     05  TRL-RECORDS-COMPUTED    PIC ZZZZZZZ9.
+002910     05  FILLER                  PIC X(003)      VALUE SPACES.
+002920     05  FILLER                  PIC X(018)
+002930             VALUE "RECORDS REJECTED ".
+002940     05  TRL-RECORDS-REJECTED    PIC ZZZZZZZ9.
+002950     05  FILLER                  PIC X(003)      VALUE SPACES.
+002960     05  FILLER                  PIC X(012)
+002970             VALUE "J TOTAL     ".
+002980     05  TRL-J-TOTAL             PIC -------------9.9999.
+002990     05  FILLER                  PIC X(008)      VALUE SPACES.
+003000*---------------------------------------------------------------*
+003010* AUDIT-FILE WORK AREAS                                         *
+003020*---------------------------------------------------------------*
+003030 01  WS-J-INPUT                  PIC S9(12)V9(04) COMP-3.
+003040 01  WS-AUDIT-STATUS             PIC X(012).
+003050 01  WS-AUDIT-LINE.
+003060     05  AUD-JOB-ID              PIC X(08).
+003070     05  FILLER                  PIC X(02)       VALUE SPACES.
+003080     05  AUD-DATE                PIC 9(08).
+003090     05  FILLER                  PIC X(02)       VALUE SPACES.
+003100     05  AUD-TIME                PIC 9(08).
+003110     05  FILLER                  PIC X(02)       VALUE SPACES.
+003120     05  AUD-I                   PIC -------9.
+003130     05  FILLER                  PIC X(02)       VALUE SPACES.
+003140     05  AUD-J-IN                PIC ------------9.9999.
+003150     05  FILLER                  PIC X(02)       VALUE SPACES.
+003160     05  AUD-J-OUT               PIC ------------9.9999.
+003170     05  FILLER                  PIC X(02)       VALUE SPACES.
+003180     05  AUD-STATUS              PIC X(012).
+003190*---------------------------------------------------------------*
+003200* SUSPENSE-FILE WORK AREAS                                      *
+003210*---------------------------------------------------------------*
+003220 01  WS-SUSP-HEADING.
+003230     05  FILLER                  PIC X(025)
+003240             VALUE "DECIMAL SUSPENSE REPORT".
+003250     05  FILLER                  PIC X(055)      VALUE SPACES.
+003260 01  WS-SUSP-LINE.
+003270     05  SUSP-TR-I               PIC -------9.
+003280     05  FILLER                  PIC X(02)       VALUE SPACES.
+003290     05  SUSP-TR-J               PIC ------------9.9999.
+003300     05  FILLER                  PIC X(02)       VALUE SPACES.
+003310     05  SUSP-REASON-CD          PIC X(02).
+003320     05  FILLER                  PIC X(02)       VALUE SPACES.
+003330     05  SUSP-REASON-TXT         PIC X(030).
+003340 PROCEDURE DIVISION.
+003350*****************************************************************
+003360* 0000-MAINLINE                                                *
+003370*****************************************************************
+003380 0000-MAINLINE.
+003390     DISPLAY "Hello World!".
+003400     PERFORM 1700-READ-PARM THRU 1700-READ-PARM-EXIT.
+003410     OPEN EXTEND AUDIT-FILE.
+003420     PERFORM 2100-OPEN-OUTPUT-FILES
+003430             THRU 2100-OPEN-OUTPUT-FILES-EXIT.
+003440
+003450     PERFORM 1000-PROCESS-TRANS THRU 1000-PROCESS-TRANS-EXIT.
+003460
+003470     MOVE WS-SCEN2-I TO I.
+003480     MOVE WS-SCEN2-J TO J.
+003490     Display "second Test------- J = ", J.
+003500     MOVE I to OUT-I.
+003510     MOVE J to OUT-J.
+003520     DISPLAY "I = ", I, " J = ", J.
+003530     display WS-OUT-REC.
+003540     DISPLAY "Still there?".
+003550
+003560     MOVE J TO WS-J-INPUT.
+003570     COMPUTE J = J / I
+003580         ON SIZE ERROR
+003590             DISPLAY "*** EXCEPTION - DIVISION RESULT DOES NOT "
+003600                     "FIT OR DIVISOR IS ZERO IN SECOND TEST - "
+003610                     "I = ", I
+003620             MOVE 8 TO RETURN-CODE
+003630             MOVE "SIZE ERROR" TO WS-AUDIT-STATUS
+003640             PERFORM 1800-WRITE-AUDIT THRU 1800-WRITE-AUDIT-EXIT
+003650         NOT ON SIZE ERROR
+003660             MOVE "OK" TO WS-AUDIT-STATUS
+003670             PERFORM 1800-WRITE-AUDIT THRU 1800-WRITE-AUDIT-EXIT
+003680             MOVE I to OUT-I
+003690             MOVE J to OUT-J
+003700             DISPLAY "I = ", I, " J = ", J
+003710             display WS-OUT-REC
+003720             WRITE REPORT-REC FROM WS-OUT-REC
+003730             PERFORM 1600-WRITE-GL-EXTRACT
+003740                     THRU 1600-WRITE-GL-EXTRACT-EXIT
+003750             DISPLAY "Still there?"
+003760     END-COMPUTE.
+003770     PERFORM 1400-ZERO-DIVIDE-TEST THRU 1400-ZERO-DIVIDE-TEST-EXIT.
+003780     PERFORM 1300-BUILD-TRAILER THRU 1300-BUILD-TRAILER-EXIT.
+003790     WRITE REPORT-REC FROM WS-RPT-TRAILER.
+003800     DISPLAY "END OF JOB TRAILER -- ", WS-RPT-TRAILER.
+003810     PERFORM 2200-CLOSE-OUTPUT-FILES
+003820             THRU 2200-CLOSE-OUTPUT-FILES-EXIT.
+003830     CLOSE AUDIT-FILE.
+003840     STOP RUN.
+003850*****************************************************************
+003860* 1000-PROCESS-TRANS -- DRIVES TEST-PARAGRAPH FROM TRANS-FILE   *
+003870* INSTEAD OF THE OLD PERFORM ... VARYING I FROM 3 BY -1 LOOP.   *
+003880* WHEN WS-RESTART-POINT IS NON-ZERO (A RERUN AFTER AN ABEND OR  *
+003890* CANCEL), ALREADY-PROCESSED RECORDS ARE SKIPPED FIRST SO THEY  *
+003900* ARE NOT COMPUTED A SECOND TIME.                               *
+003910*****************************************************************
+003920 1000-PROCESS-TRANS.
+003930     MOVE 'N' TO WS-TRANS-EOF-SW.
+003940     OPEN INPUT TRANS-FILE.
+003950     PERFORM 1100-READ-TRANS THRU 1100-READ-TRANS-EXIT.
+003960     IF WS-RESTART-POINT > ZERO
+003970         PERFORM 1150-SKIP-TO-RESTART
+003980                 THRU 1150-SKIP-TO-RESTART-EXIT
+003990                 UNTIL WS-TRANS-EOF
+004000                    OR WS-RECORDS-READ >= WS-RESTART-POINT
+004010     END-IF.
+004020     PERFORM 1200-TEST-PARAGRAPH-DRIVER
+004030             THRU 1200-TEST-PARAGRAPH-DRIVER-EXIT
+004040             UNTIL WS-TRANS-EOF.
+004050     PERFORM 1300-BUILD-TRAILER THRU 1300-BUILD-TRAILER-EXIT.
+004060     WRITE REPORT-REC FROM WS-RPT-TRAILER.
+004070     CLOSE TRANS-FILE.
+004080 1000-PROCESS-TRANS-EXIT.
+004090     EXIT.
+004100*****************************************************************
+004110* 1100-READ-TRANS -- READS ONE TRANS-FILE RECORD, SETTING THE   *
+004120* EOF SWITCH AT END AND COUNTING EVERY RECORD READ.             *
+004130*****************************************************************
+004140 1100-READ-TRANS.
+004150     READ TRANS-FILE
+004160         AT END
+004170             MOVE 'Y' TO WS-TRANS-EOF-SW
+004180     END-READ.
+004190     IF NOT WS-TRANS-EOF
+004200         ADD 1 TO WS-RECORDS-READ
+004210     END-IF.
+004220 1100-READ-TRANS-EXIT.
+004230     EXIT.
+004240*****************************************************************
+004250* 1150-SKIP-TO-RESTART -- ADVANCES PAST A TRANS-FILE RECORD      *
+004260* ALREADY COMPUTED ON AN EARLIER ATTEMPT AT THIS RUN, WITHOUT    *
+004270* DRIVING IT BACK THROUGH THE EDIT/COMPUTE LOGIC.                *
+004280*****************************************************************
+004290 1150-SKIP-TO-RESTART.
+004300     DISPLAY "DECIMAL   - SKIPPING ALREADY-PROCESSED RECORD ",
+004310             WS-RECORDS-READ.
+004320     PERFORM 1100-READ-TRANS THRU 1100-READ-TRANS-EXIT.
+004330 1150-SKIP-TO-RESTART-EXIT.
+004340     EXIT.
+004350*****************************************************************
+004360* 1200-TEST-PARAGRAPH-DRIVER -- EDITS EACH TRANS-FILE RECORD    *
+004370* AND EITHER ROUTES IT TO TEST-PARAGRAPH OR SUSPENSE-FILE, THEN *
+004380* WRITES A CHECKPOINT RECORD EVERY WS-CKPT-INTERVAL RECORDS.    *
+004390*****************************************************************
+004400 1200-TEST-PARAGRAPH-DRIVER.
+004410     PERFORM 1900-EDIT-RECORD THRU 1900-EDIT-RECORD-EXIT.
+004420     IF WS-RECORD-REJECTED
+004430         PERFORM 2000-WRITE-SUSPENSE THRU 2000-WRITE-SUSPENSE-EXIT
+004440     ELSE
+004450         MOVE TR-I TO I
+004460         MOVE TR-J TO J
+004470         PERFORM Test-Paragraph THRU Test-Paragraph-Exit
+004480     END-IF.
+004490     DIVIDE WS-RECORDS-READ BY WS-CKPT-INTERVAL
+004500         GIVING WS-CKPT-QUOTIENT
+004510         REMAINDER WS-CKPT-REMAINDER.
+004520     IF WS-CKPT-REMAINDER = ZERO
+004530         PERFORM 1250-WRITE-CHECKPOINT
+004540                 THRU 1250-WRITE-CHECKPOINT-EXIT
+004550     END-IF.
+004560     PERFORM 1100-READ-TRANS THRU 1100-READ-TRANS-EXIT.
+004570 1200-TEST-PARAGRAPH-DRIVER-EXIT.
+004580     EXIT.
+004590*****************************************************************
+004600* 1250-WRITE-CHECKPOINT -- LOGS THE RECORD COUNT PROCESSED SO    *
+004610* FAR, SO A RERUN CAN SUPPLY IT BACK AS PARM-RESTART-POINT.      *
+004620*****************************************************************
+004630 1250-WRITE-CHECKPOINT.
+004640     MOVE WS-JOB-ID          TO CKPT-JOB-ID.
+004650     ACCEPT CKPT-DATE        FROM DATE YYYYMMDD.
+004660     ACCEPT CKPT-TIME        FROM TIME.
+004670     MOVE WS-RECORDS-READ    TO CKPT-RECORDS-READ.
+004680     WRITE CHECKPOINT-REC.
+004690     DISPLAY "DECIMAL   - CHECKPOINT AT RECORD ", WS-RECORDS-READ.
+004700 1250-WRITE-CHECKPOINT-EXIT.
+004710     EXIT.
+004720*****************************************************************
+004730* 1300-BUILD-TRAILER -- FORMATS THE CONTROL-TOTAL TRAILER LINE. *
+004740*****************************************************************
+004750 1300-BUILD-TRAILER.
+004760     MOVE WS-RECORDS-READ     TO TRL-RECORDS-READ.
+004770     MOVE WS-RECORDS-COMPUTED TO TRL-RECORDS-COMPUTED.
+004780     MOVE WS-RECORDS-REJECTED TO TRL-RECORDS-REJECTED.
+004790     MOVE WS-J-TOTAL          TO TRL-J-TOTAL.
+004800 1300-BUILD-TRAILER-EXIT.
+004810     EXIT.
+004820*****************************************************************
+004830* 1400-ZERO-DIVIDE-TEST -- ILLUSTRATES THE DIVIDE-BY-ZERO TRAP. *
+004840* THE COMPUTE'S ON SIZE ERROR PHRASE CATCHES THE ZERO DIVISOR,  *
+004850* LOGS AN EXCEPTION MESSAGE AND SETS A NON-ZERO RETURN CODE     *
+004860* INSTEAD OF LETTING THE RUN ABEND.                             *
+004870*****************************************************************
+004880 1400-ZERO-DIVIDE-TEST.
+004890     MOVE 0 TO I.
+004900     MOVE J TO WS-J-INPUT.
+004910     COMPUTE J = J / I
+004920         ON SIZE ERROR
+004930             DISPLAY "*** EXCEPTION - DIVIDE BY ZERO IN "
+004940                     "ZERO-DIVIDE TEST - I = ", I
+004950             MOVE 16 TO RETURN-CODE
+004960             MOVE "DIVIDE ERROR" TO WS-AUDIT-STATUS
+004970             PERFORM 1800-WRITE-AUDIT THRU 1800-WRITE-AUDIT-EXIT
+004980     END-COMPUTE.
+004990 1400-ZERO-DIVIDE-TEST-EXIT.
+005000     EXIT.
+005010*****************************************************************
+005020* 1600-WRITE-GL-EXTRACT -- WRITES ONE GL-EXTRACT-REC FOR THE    *
+005030* CURRENT I/J RESULT IN THE LAYOUT THE GL LOAD JOB EXPECTS.     *
+005040*****************************************************************
+005050 1600-WRITE-GL-EXTRACT.
+005060     MOVE SPACES            TO GL-EXTRACT-REC.
+005070     MOVE "GL"               TO GL-REC-TYPE.
+005080     MOVE WS-JOB-ID          TO GL-JOB-ID.
+005090     MOVE WS-RUN-DATE        TO GL-RUN-DATE.
+005100     MOVE I                  TO GL-SOURCE-I.
+005110     MOVE J                  TO GL-AMOUNT.
+005120     WRITE GL-EXTRACT-REC.
+005130 1600-WRITE-GL-EXTRACT-EXIT.
+005140     EXIT.
+005150*****************************************************************
+005160* 1700-READ-PARM -- READS THE OPERATOR CONTROL CARD AND LOADS   *
+005170* THE SCENARIO SEED VALUES AND J-RANGE EDIT BOUNDS.  A MISSING  *
+005180* CARD LEAVES THE WORKING-STORAGE DEFAULTS IN PLACE.            *
+005190*****************************************************************
+005200 1700-READ-PARM.
+005210     MOVE 'N' TO WS-PARM-EOF-SW.
+005220     OPEN INPUT PARM-FILE.
+005230     READ PARM-FILE
+005240         AT END
+005250             MOVE 'Y' TO WS-PARM-EOF-SW
+005260     END-READ.
+005270     IF WS-PARM-EOF
+005280         DISPLAY "DECIMAL   - NO PARM RECORD SUPPLIED, USING "
+005290                 "DEFAULTS"
+005300     ELSE
+005310         MOVE PARM-JOB-ID       TO WS-JOB-ID
+005320         MOVE PARM-RESTART-POINT TO WS-RESTART-POINT
+005330         MOVE PARM-SCEN2-I      TO WS-SCEN2-I
+005340         MOVE PARM-SCEN2-J      TO WS-SCEN2-J
+005350         MOVE PARM-J-LOW-RANGE  TO WS-J-LOW-RANGE
+005360         MOVE PARM-J-HIGH-RANGE TO WS-J-HIGH-RANGE
+005370     END-IF.
+005380     CLOSE PARM-FILE.
+005390 1700-READ-PARM-EXIT.
+005400     EXIT.
+005410*****************************************************************
+005420* 1800-WRITE-AUDIT -- LOGS ONE COMPUTE J = J / I TO AUDIT-FILE: *
+005430* THE JOB-ID, A TIMESTAMP, I, THE INPUT AND RESULT J VALUES,    *
+005440* AND THE CALLER-SUPPLIED STATUS (OK, SIZE ERROR, DIVIDE        *
+005450* ERROR).  ON ANYTHING BUT OK THE RESULT HAS NO MEANING AND IS  *
+005460* LOGGED AS ZERO.                                               *
+005470*****************************************************************
+005480 1800-WRITE-AUDIT.
+005490     MOVE WS-JOB-ID          TO AUD-JOB-ID.
+005500     ACCEPT AUD-DATE         FROM DATE YYYYMMDD.
+005510     ACCEPT AUD-TIME         FROM TIME.
+005520     MOVE I                  TO AUD-I.
+005530     MOVE WS-J-INPUT         TO AUD-J-IN.
+005540     IF WS-AUDIT-STATUS = "OK"
+005550         MOVE J              TO AUD-J-OUT
+005560     ELSE
+005570         MOVE ZERO           TO AUD-J-OUT
+005580     END-IF.
+005590     MOVE WS-AUDIT-STATUS    TO AUD-STATUS.
+005600     WRITE AUDIT-REC FROM WS-AUDIT-LINE.
+005610 1800-WRITE-AUDIT-EXIT.
+005620     EXIT.
+005630*****************************************************************
+005640* 1900-EDIT-RECORD -- VALIDATES TR-I AND TR-J BEFORE THEY EVER  *
+005650* REACH TEST-PARAGRAPH'S COMPUTE.  TR-I MUST BE NON-ZERO AND    *
+005660* TR-J MUST FALL WITHIN THE PARM-SUPPLIED RANGE.                *
+005670*****************************************************************
+005680 1900-EDIT-RECORD.
+005690     MOVE 'N' TO WS-REJECT-SW.
+005700     IF TR-I = ZERO
+005710         MOVE 'Y'  TO WS-REJECT-SW
+005720         MOVE '01' TO WS-REJECT-REASON
+005730     ELSE
+005740         IF TR-J < WS-J-LOW-RANGE OR TR-J > WS-J-HIGH-RANGE
+005750             MOVE 'Y'  TO WS-REJECT-SW
+005760             MOVE '02' TO WS-REJECT-REASON
+005770         END-IF
+005780     END-IF.
+005790 1900-EDIT-RECORD-EXIT.
+005800     EXIT.
+005810*****************************************************************
+005820* 2000-WRITE-SUSPENSE -- WRITES A REJECTED TRANS-FILE RECORD TO *
+005830* SUSPENSE-FILE WITH ITS REASON CODE.                           *
+005840*****************************************************************
+005850 2000-WRITE-SUSPENSE.
+005860     ADD 1 TO WS-RECORDS-REJECTED.
+005870     MOVE SPACES    TO WS-SUSP-LINE.
+005880     MOVE TR-I      TO SUSP-TR-I.
+005890     MOVE TR-J      TO SUSP-TR-J.
+005900     MOVE WS-REJECT-REASON TO SUSP-REASON-CD.
+005910     EVALUATE TRUE
+005920         WHEN WS-REASON-ZERO-DIVISOR
+005930             MOVE "I IS ZERO" TO SUSP-REASON-TXT
+005940         WHEN WS-REASON-J-RANGE
+005950             MOVE "J OUT OF RANGE" TO SUSP-REASON-TXT
+005960         WHEN OTHER
+005970             MOVE "UNKNOWN REASON" TO SUSP-REASON-TXT
+005980     END-EVALUATE.
+005990     WRITE SUSPENSE-REC FROM WS-SUSP-LINE.
+006000 2000-WRITE-SUSPENSE-EXIT.
+006010     EXIT.
+006020*****************************************************************
+006030* 2100-OPEN-OUTPUT-FILES -- OPENS REPORT-FILE, GL-EXTRACT-FILE  *
+006040* SUSPENSE-FILE AND CHECKPOINT-FILE FOR THE ENTIRE RUN, SO THE   *
+006050* SECOND-TEST AND ZERO-DIVIDE-TEST SCENARIOS CAN ARCHIVE THEIR  *
+006060* RESULTS THE SAME WAY THE TRANS-FILE LOOP DOES, AND WRITES THE *
+006070* REPORT/SUSPENSE HEADINGS ONCE AT THE TOP OF THE RUN.          *
+006080*****************************************************************
+006090 2100-OPEN-OUTPUT-FILES.
+006100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+006110     MOVE WS-RUN-DATE TO RPT-RUN-DATE.
+006120     OPEN OUTPUT REPORT-FILE.
+006130     OPEN OUTPUT GL-EXTRACT-FILE.
+006140     OPEN OUTPUT SUSPENSE-FILE.
+006150     OPEN OUTPUT CHECKPOINT-FILE.
+006160     WRITE REPORT-REC FROM WS-RPT-HEADING-1.
+006170     WRITE REPORT-REC FROM WS-RPT-HEADING-2.
+006180     WRITE SUSPENSE-REC FROM WS-SUSP-HEADING.
+006190 2100-OPEN-OUTPUT-FILES-EXIT.
+006200     EXIT.
+006210*****************************************************************
+006220* 2200-CLOSE-OUTPUT-FILES -- CLOSES THE FILES OPENED BY         *
+006230* 2100-OPEN-OUTPUT-FILES, ONCE THE WHOLE RUN IS FINISHED.       *
+006240*****************************************************************
+006250 2200-CLOSE-OUTPUT-FILES.
+006260     CLOSE REPORT-FILE.
+006270     CLOSE GL-EXTRACT-FILE.
+006280     CLOSE SUSPENSE-FILE.
+006290     CLOSE CHECKPOINT-FILE.
+006300 2200-CLOSE-OUTPUT-FILES-EXIT.
+006310     EXIT.
+006320*****************************************************************
+006330* TEST-PARAGRAPH -- COMPUTES J = J / I FOR ONE I/J PAIR.        *
+006340*****************************************************************
+006350 Test-Paragraph.
+006360
+006370     MOVE J TO WS-J-INPUT.
+006380     COMPUTE J = J / I
+006390         ON SIZE ERROR
+006400             DISPLAY "*** EXCEPTION - DIVISION RESULT DOES NOT "
+006410                     "FIT J - I = ", I, " J = ", J
+006420             MOVE 8 TO RETURN-CODE
+006430             MOVE "SIZE ERROR" TO WS-AUDIT-STATUS
+006440             PERFORM 1800-WRITE-AUDIT THRU 1800-WRITE-AUDIT-EXIT
+006450         NOT ON SIZE ERROR
+006460             MOVE I to OUT-I
+006470             MOVE J to OUT-J
+006480             DISPLAY "I = ", I, " J = ", J
+006490             display WS-OUT-REC
+006500             WRITE REPORT-REC FROM WS-OUT-REC
+006510             ADD 1 TO WS-RECORDS-COMPUTED
+006520             ADD J TO WS-J-TOTAL
+006530                 ON SIZE ERROR
+006540                     DISPLAY "*** EXCEPTION - J TOTAL OVERFLOW - "
+006550                         "J = ", J
+006560                     MOVE 8 TO RETURN-CODE
+006570             END-ADD
+006580             PERFORM 1600-WRITE-GL-EXTRACT
+006590                     THRU 1600-WRITE-GL-EXTRACT-EXIT
+006600             MOVE "OK" TO WS-AUDIT-STATUS
+006610             PERFORM 1800-WRITE-AUDIT THRU 1800-WRITE-AUDIT-EXIT
+006620     END-COMPUTE.
+006630 Test-Paragraph-Exit.
+006640     EXIT.
