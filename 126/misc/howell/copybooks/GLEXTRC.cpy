@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300* COPYBOOK   : GLEXTRC                                         *
+000400* AUTHOR     : R. HOWELL                                       *
+000500* REMARKS    : FLAT FIXED-FORMAT RECORD LAYOUT FOR THE GENERAL *
+000600*              LEDGER EXTRACT, AS EXPECTED BY THE GL LOAD JOB. *
+000700*              ONE RECORD IS WRITTEN FOR EVERY J VALUE DECIMAL *
+000800*              COMPUTES.                                       *
+000900*                                                               *
+001000*---------------------------------------------------------------*
+001100* MODIFICATION HISTORY                                         *
+001200*---------------------------------------------------------------*
+001300* DATE       INIT DESCRIPTION                                  *
+001400*---------------------------------------------------------------*
+001500* 04/07/2026 RH   ORIGINAL COPYBOOK.                            *
+001550* 05/26/2026 RH   DROPPED THE VALUE CLAUSES ON GL-REC-TYPE AND   *
+001560*                 GL-JOB-ID -- THEY ARE FILE SECTION ITEMS, SO   *
+001570*                 VALUE IS NOT MEANINGFUL PAST INITIAL PROGRAM   *
+001580*                 LOAD, AND 1600-WRITE-GL-EXTRACT ALREADY MOVES  *
+001590*                 BOTH FIELDS EXPLICITLY BEFORE EVERY WRITE.     *
+001600*****************************************************************
+001700 01  GL-EXTRACT-REC.
+001800     05  GL-REC-TYPE             PIC X(02).
+001900     05  GL-JOB-ID               PIC X(08).
+002000     05  GL-RUN-DATE             PIC 9(08).
+002100     05  GL-SOURCE-I             PIC S9(08).
+002200     05  GL-AMOUNT               PIC S9(13)V9(04).
+002300     05  FILLER                  PIC X(037)      VALUE SPACES.
