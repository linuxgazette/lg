@@ -0,0 +1,82 @@
+//DECJOB   JOB (ACCTNO),'DECIMAL RUN',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*---------------------------------------------------------------
+//* JOBNAME  : DECJOB
+//* AUTHOR   : R. HOWELL
+//* REMARKS  : RUNS DECIMAL AGAINST A DAY'S TRANS-FILE VOLUME,
+//*            THEN CONDITIONALLY RUNS THE DOWNSTREAM REPORT
+//*            DISTRIBUTION AND GL-EXTRACT LOAD STEPS.  THE
+//*            DOWNSTREAM STEPS ARE SKIPPED WHEN DECSTEP ENDS
+//*            WITH A NON-ZERO RETURN CODE (RC=8 MEANS A
+//*            DIVISION RESULT DID NOT FIT J; RC=16 MEANS A
+//*            DIVIDE-BY-ZERO WAS TRAPPED) SO THE SCHEDULER
+//*            NEVER HAS TO FIGURE OUT BY HAND WHICH LATER STEP
+//*            RAN AGAINST BAD DATA.
+//*---------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*---------------------------------------------------------------
+//* DATE       INIT DESCRIPTION
+//*---------------------------------------------------------------
+//* 04/28/2026 RH   ORIGINAL JOB STREAM.
+//* 05/12/2026 RH   ADDED THE SUSPOUT DD FOR SUSPENSE-FILE, WHICH
+//*                 DECSTEP OPENS UNCONDITIONALLY BUT WHICH THIS
+//*                 STREAM NEVER ALLOCATED; CORRECTED GLXOUT'S
+//*                 LRECL TO MATCH GL-EXTRACT-REC (80, NOT 92 --
+//*                 THAT WAS COPIED FROM AUDITOUT'S DCB); WIDENED
+//*                 RPTOUT'S LRECL TO MATCH REPORT-REC NOW THAT THE
+//*                 TRAILER LINE NO LONGER FITS IN 80 BYTES.
+//* 05/19/2026 RH   WIDENED RPTOUT'S LRECL TO 126 -- REPORT-REC GREW
+//*                 ONE MORE BYTE WHEN THE TRAILER'S J TOTAL FIELD
+//*                 WAS WIDENED TO 14 DIGITS.
+//* 06/02/2026 RH   ADDED THE CHKPTOUT DD FOR THE NEW CHECKPOINT-FILE,
+//*                 DISP=MOD SO A RESTARTED RUN'S CHECKPOINT RECORDS
+//*                 APPEND TO THE SAME DATA SET THE FAILED ATTEMPT
+//*                 WROTE TO, KEEPING THE FULL CHECKPOINT HISTORY FOR
+//*                 A TRANS-FILE VOLUME IN ONE PLACE.
+//*---------------------------------------------------------------
+//*
+//DECSTEP  EXEC PGM=DECIMAL
+//STEPLIB  DD DISP=SHR,DSN=PROD.DECIMAL.LOADLIB
+//TRANSIN  DD DISP=SHR,DSN=PROD.DECIMAL.TRANSIN
+//PARMIN   DD DISP=SHR,DSN=PROD.DECIMAL.PARMIN
+//RPTOUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DECIMAL.RPTOUT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=126,BLKSIZE=0)
+//GLXOUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DECIMAL.GLXOUT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUSPOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DECIMAL.SUSPOUT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD DISP=MOD,
+//             DSN=PROD.DECIMAL.AUDITOUT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=92,BLKSIZE=0)
+//CHKPTOUT DD DISP=MOD,
+//             DSN=PROD.DECIMAL.CHKPTOUT,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*---------------------------------------------------------------
+//* RPTSTEP DISTRIBUTES THE REPORT-FILE DECSTEP JUST WROTE.  IT
+//* ONLY RUNS WHEN DECSTEP'S RETURN CODE IS 0.
+//*---------------------------------------------------------------
+//RPTSTEP  EXEC PGM=IEBGENER,COND=(0,NE,DECSTEP)
+//SYSUT1   DD DISP=SHR,DSN=PROD.DECIMAL.RPTOUT
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//*---------------------------------------------------------------
+//* GLXSTEP LOADS THE GL-EXTRACT DECSTEP JUST WROTE INTO THE
+//* LEDGER.  IT ALSO ONLY RUNS WHEN DECSTEP'S RETURN CODE IS 0,
+//* SO A BAD RUN NEVER REACHES THE LEDGER.
+//*---------------------------------------------------------------
+//GLXSTEP  EXEC PGM=GLLOAD,COND=(0,NE,DECSTEP)
+//GLXIN    DD DISP=SHR,DSN=PROD.DECIMAL.GLXOUT
+//SYSPRINT DD SYSOUT=*
